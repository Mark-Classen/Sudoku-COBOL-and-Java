@@ -0,0 +1,122 @@
+000010******************************************************************
+000020*    GENGRID.CPY
+000030*    SUDOKU PUZZLE GENERATOR.  COPIED INTO THE PROCEDURE
+000040*    DIVISION OF ANY PROGRAM THAT HAS ALSO COPIED GRIDLAY.CPY,
+000050*    SOLVFLDS.CPY AND GENFLDS.CPY INTO WORKING-STORAGE AND
+000060*    SOLVGRID.CPY INTO ITS PROCEDURE DIVISION (THE GENERATOR
+000070*    REUSES THE SOLVER TO FILL OUT A RANDOM FIRST ROW INTO A
+000080*    FULL GRID AND TO PROVE EACH CANDIDATE PUZZLE HAS EXACTLY
+000090*    ONE SOLUTION).
+000100*
+000110*    6050-SEED-RANDOM MUST BE PERFORMED ONCE, EARLY IN THE
+000120*    CALLING PROGRAM, BEFORE THE FIRST CALL TO 6000-GENERATE-
+000130*    PUZZLE.
+000140*
+000150*    MODIFICATION HISTORY
+000160*    DATE       INIT  DESCRIPTION
+000170*    2026-08-09 MKC   ORIGINAL SHARED COPYBOOK.
+000180******************************************************************
+000190 6000-GENERATE-PUZZLE.
+000200     MOVE ZEROES TO SUD-GRID
+000210     PERFORM 6100-RANDOM-FIRST-ROW THRU 6100-EXIT
+000220     PERFORM 4000-SOLVE-SUDOKU THRU 4000-EXIT
+000230     PERFORM 6200-BUILD-REMOVAL-ORDER THRU 6200-EXIT
+000240     MOVE 81 TO SUD-GIVEN-COUNT
+000250     PERFORM 6300-TRY-REMOVE-CELL THRU 6300-EXIT
+000260         VARYING SUD-GEN-IDX FROM 1 BY 1
+000270             UNTIL SUD-GEN-IDX > 81
+000280                 OR SUD-GIVEN-COUNT <= SUD-CLUE-TARGET.
+000290 6000-EXIT.
+000300     EXIT.
+000310
+000320 6050-SEED-RANDOM.
+000330     ACCEPT SUD-RANDOM-SEED FROM TIME
+000340     COMPUTE SUD-GEN-TEMP = FUNCTION RANDOM(SUD-RANDOM-SEED).
+000350 6050-EXIT.
+000360     EXIT.
+000370
+000380 6100-RANDOM-FIRST-ROW.
+000390     PERFORM 6110-INIT-PERM THRU 6110-EXIT
+000400         VARYING SUD-GEN-IDX FROM 1 BY 1 UNTIL SUD-GEN-IDX > 9
+000410     PERFORM 6120-SHUFFLE-PERM THRU 6120-EXIT
+000420         VARYING SUD-GEN-IDX FROM 9 BY -1 UNTIL SUD-GEN-IDX < 2
+000430     PERFORM 6130-PLACE-ROW-CELL THRU 6130-EXIT
+000440         VARYING SUD-GEN-IDX FROM 1 BY 1 UNTIL SUD-GEN-IDX > 9.
+000450 6100-EXIT.
+000460     EXIT.
+000470
+000480 6110-INIT-PERM.
+000490     MOVE SUD-GEN-IDX TO SUD-FIRST-ROW-PERM(SUD-GEN-IDX).
+000500 6110-EXIT.
+000510     EXIT.
+000520
+000530 6120-SHUFFLE-PERM.
+000540     MOVE SUD-GEN-IDX TO SUD-GEN-N
+000550     PERFORM 6900-NEXT-RANDOM THRU 6900-EXIT
+000560     MOVE SUD-FIRST-ROW-PERM(SUD-GEN-IDX) TO SUD-GEN-TEMP
+000570     MOVE SUD-FIRST-ROW-PERM(SUD-RAND-VAL)
+000580         TO SUD-FIRST-ROW-PERM(SUD-GEN-IDX)
+000590     MOVE SUD-GEN-TEMP TO SUD-FIRST-ROW-PERM(SUD-RAND-VAL).
+000600 6120-EXIT.
+000610     EXIT.
+000620
+000630 6130-PLACE-ROW-CELL.
+000640     MOVE SUD-FIRST-ROW-PERM(SUD-GEN-IDX)
+000645         TO SUD-CELL(1, SUD-GEN-IDX).
+000650 6130-EXIT.
+000660     EXIT.
+000670
+000680 6200-BUILD-REMOVAL-ORDER.
+000690     PERFORM 6210-INIT-ORDER THRU 6210-EXIT
+000700         VARYING SUD-GEN-IDX FROM 1 BY 1 UNTIL SUD-GEN-IDX > 81
+000710     PERFORM 6220-SHUFFLE-ORDER THRU 6220-EXIT
+000720         VARYING SUD-GEN-IDX FROM 81 BY -1 UNTIL SUD-GEN-IDX < 2.
+000730 6200-EXIT.
+000740     EXIT.
+000750
+000760 6210-INIT-ORDER.
+000770     MOVE SUD-GEN-IDX TO SUD-GEN-ORDER(SUD-GEN-IDX).
+000780 6210-EXIT.
+000790     EXIT.
+000800
+000810 6220-SHUFFLE-ORDER.
+000820     MOVE SUD-GEN-IDX TO SUD-GEN-N
+000830     PERFORM 6900-NEXT-RANDOM THRU 6900-EXIT
+000840     MOVE SUD-GEN-ORDER(SUD-GEN-IDX) TO SUD-GEN-TEMP
+000850     MOVE SUD-GEN-ORDER(SUD-RAND-VAL)
+000855         TO SUD-GEN-ORDER(SUD-GEN-IDX)
+000860     MOVE SUD-GEN-TEMP TO SUD-GEN-ORDER(SUD-RAND-VAL).
+000870 6220-EXIT.
+000880     EXIT.
+000890
+000900 6300-TRY-REMOVE-CELL.
+000910     MOVE SUD-GEN-ORDER(SUD-GEN-IDX) TO SUD-GEN-TEMP
+000920     PERFORM 6350-DECODE-POSITION THRU 6350-EXIT
+000930     IF SUD-CELL(SUD-GEN-ROW, SUD-GEN-COL) NOT = 0
+000940         MOVE SUD-CELL(SUD-GEN-ROW, SUD-GEN-COL)
+000950             TO SUD-GEN-SAVED-VALUE
+000960         MOVE 0 TO SUD-CELL(SUD-GEN-ROW, SUD-GEN-COL)
+000970         PERFORM 5000-COUNT-SOLUTIONS THRU 5000-EXIT
+000980         IF SUD-SOLUTION-COUNT = 1
+000990             SUBTRACT 1 FROM SUD-GIVEN-COUNT
+001000         ELSE
+001010             MOVE SUD-GEN-SAVED-VALUE
+001020                 TO SUD-CELL(SUD-GEN-ROW, SUD-GEN-COL)
+001030         END-IF
+001040     END-IF.
+001050 6300-EXIT.
+001060     EXIT.
+001070
+001080 6350-DECODE-POSITION.
+001090     SUBTRACT 1 FROM SUD-GEN-TEMP GIVING SUD-GEN-J
+001100     DIVIDE SUD-GEN-J BY 9 GIVING SUD-GEN-ROW
+001110     COMPUTE SUD-GEN-COL = SUD-GEN-J - (SUD-GEN-ROW * 9) + 1
+001120     ADD 1 TO SUD-GEN-ROW.
+001130 6350-EXIT.
+001140     EXIT.
+001150
+001160 6900-NEXT-RANDOM.
+001170     COMPUTE SUD-RAND-VAL =
+001180         FUNCTION INTEGER(FUNCTION RANDOM * SUD-GEN-N) + 1.
+001190 6900-EXIT.
+001200     EXIT.
