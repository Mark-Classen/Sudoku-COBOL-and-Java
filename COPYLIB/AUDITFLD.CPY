@@ -0,0 +1,21 @@
+000010******************************************************************
+000020*    AUDITFLD.CPY
+000030*    WORKING-STORAGE FIELDS FOR THE AUDITWRT.CPY AUDIT TRAIL
+000040*    LOGIC.  COPY THIS INTO WORKING-STORAGE ALONGSIDE
+000050*    AUDITLOG.CPY (THE FD RECORD LAYOUT) IN ANY PROGRAM THAT
+000060*    ALSO COPIES AUDITWRT.CPY INTO ITS PROCEDURE DIVISION.
+000070*
+000080*    MODIFICATION HISTORY
+000090*    DATE       INIT  DESCRIPTION
+000100*    2026-08-09 MKC   ORIGINAL SHARED COPYBOOK.
+000110******************************************************************
+000120 01  AUDIT-WORK-FIELDS.
+000130     05  AUDIT-START-TIME        PIC 9(08).
+000140     05  AUDIT-END-TIME          PIC 9(08).
+000150     05  AUDIT-START-CS          PIC 9(08) COMP.
+000160     05  AUDIT-END-CS            PIC 9(08) COMP.
+000170     05  AUDIT-ELAPSED-CS        PIC 9(08) COMP.
+000180     05  AUDIT-HH                PIC 9(02).
+000190     05  AUDIT-MM                PIC 9(02).
+000200     05  AUDIT-SS                PIC 9(02).
+000210     05  AUDIT-CC                PIC 9(02).
