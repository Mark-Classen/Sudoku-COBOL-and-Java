@@ -0,0 +1,15 @@
+000010******************************************************************
+000020*    CHKREC.CPY
+000030*    CHECKPOINT/RESTART RECORD FOR SUDOKUBATCH.CBL.  A ONE-RECORD
+000040*    FILE HOLDING THE NUMBER OF THE LAST INPUT RECORD FULLY
+000050*    PROCESSED, TAGGED WITH THE INPUT FILE IT APPLIES TO SO A
+000060*    STALE CHECKPOINT AGAINST A DIFFERENT INPUT IS NOT HONOURED.
+000070*    A COUNT OF ZERO (OR A MISSING FILE) MEANS START AT RECORD 1.
+000080*
+000090*    MODIFICATION HISTORY
+000100*    DATE       INIT  DESCRIPTION
+000110*    2026-08-09 MKC   ORIGINAL SHARED COPYBOOK.
+000120******************************************************************
+000130 01  CHECKPOINT-RECORD.
+000140     05  CHK-INPUT-FILE-ID       PIC X(20).
+000150     05  CHK-LAST-RECORD-NUM     PIC 9(08).
