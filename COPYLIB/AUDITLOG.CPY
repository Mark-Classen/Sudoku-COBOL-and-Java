@@ -0,0 +1,18 @@
+000010******************************************************************
+000020*    AUDITLOG.CPY
+000030*    AUDIT TRAIL RECORD.  ONE RECORD IS APPENDED EACH TIME A
+000040*    PUZZLE IS RUN, WHETHER FROM THE INTERACTIVE PROGRAM OR THE
+000050*    BATCH PROGRAM, SO OPERATIONS CAN ANSWER "DID WE ALREADY RUN
+000060*    THIS PUZZLE, AND WHEN, AND DID IT SOLVE".
+000070*
+000080*    MODIFICATION HISTORY
+000090*    DATE       INIT  DESCRIPTION
+000100*    2026-08-09 MKC   ORIGINAL SHARED COPYBOOK.
+000110******************************************************************
+000120 01  AUDIT-LOG-RECORD.
+000130     05  AUDIT-TIMESTAMP         PIC X(26).
+000140     05  AUDIT-PUZZLE-ID         PIC X(10).
+000150     05  AUDIT-SOURCE            PIC X(08).
+000160     05  AUDIT-IS-SOLVED         PIC X(01).
+000170     05  AUDIT-DIFFICULTY        PIC X(08).
+000180     05  AUDIT-ELAPSED-SECONDS   PIC 9(05)V99.
