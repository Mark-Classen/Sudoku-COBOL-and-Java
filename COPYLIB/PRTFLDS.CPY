@@ -0,0 +1,19 @@
+000010******************************************************************
+000020*    PRTFLDS.CPY
+000030*    WORKING-STORAGE FIELDS FOR THE PRTGRID.CPY HARDCOPY REPORT
+000040*    LOGIC.  COPY THIS INTO WORKING-STORAGE ALONGSIDE GRIDLAY.CPY
+000050*    AND SOLVFLDS.CPY IN ANY PROGRAM THAT ALSO COPIES PRTGRID.CPY
+000060*    INTO ITS PROCEDURE DIVISION.  THE CALLING PROGRAM MOVES THE
+000070*    PUZZLE IDENTIFIER TO SUD-PUZZLE-ID BEFORE PERFORMING
+000080*    2600-PRINT-SOLVED-GRID.
+000090*
+000100*    MODIFICATION HISTORY
+000110*    DATE       INIT  DESCRIPTION
+000120*    2026-08-09 MKC   ORIGINAL SHARED COPYBOOK, SPLIT OUT OF
+000130*                     SUDOKUGAME.CBL SO SUDOKUBATCH.CBL CAN
+000140*                     REUSE THE SAME REPORT FORMAT.
+000150******************************************************************
+000160 01  SUD-PRINT-FIELDS.
+000170     05  SUD-PUZZLE-ID           PIC X(10) VALUE SPACES.
+000180     05  SUD-RPT-COL             PIC 9(02) COMP.
+000190     05  SUD-RPT-DIGIT           PIC 9(01).
