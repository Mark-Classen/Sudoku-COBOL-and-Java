@@ -0,0 +1,59 @@
+000010******************************************************************
+000020*    PRTGRID.CPY
+000030*    HARDCOPY REPORT FORMAT -- FIXED WIDTH, ONE PUZZLE PER PAGE,
+000040*    DISTINCT FROM THE INTERACTIVE SCREEN GRID DISPLAY.  COPIED
+000050*    INTO THE PROCEDURE DIVISION OF ANY PROGRAM THAT HAS ALSO
+000060*    COPIED GRIDLAY.CPY, SOLVFLDS.CPY AND PRTFLDS.CPY INTO ITS
+000070*    DATA DIVISION AND DECLARES AN FD NAMED PRINT-REPORT-FILE
+000080*    USING THE REPRINT.CPY RECORD LAYOUT, OPENED FOR EXTEND.
+000090*
+000100*    THE CALLING PROGRAM MOVES THE PUZZLE IDENTIFIER TO
+000110*    SUD-PUZZLE-ID AND LOADS THE SOLVED SUD-GRID BEFORE
+000120*    PERFORMING 2600-PRINT-SOLVED-GRID.
+000130*
+000140*    MODIFICATION HISTORY
+000150*    DATE       INIT  DESCRIPTION
+000160*    2026-08-09 MKC   ORIGINAL SHARED COPYBOOK, SPLIT OUT OF
+000170*                     SUDOKUGAME.CBL SO SUDOKUBATCH.CBL CAN
+000180*                     REUSE THE SAME REPORT FORMAT.
+000185*    2026-08-09 MKC   PRINT-REPORT-FILE IS LINE SEQUENTIAL, NOT A
+000186*                     PRINTER FILE -- AFTER ADVANCING PAGE LEFT A
+000187*                     RAW FORM-FEED BYTE IN PLACE OF THE PRIOR
+000188*                     RECORD'S NEWLINE, MERGING TWO RECORDS INTO
+000189*                     ONE UNTERMINATED LINE.  DROPPED ALL
+000190*                     ADVANCING CLAUSES AND NOW USE A COUPLE OF
+000191*                     BLANK RECORDS AS THE PAGE BREAK INSTEAD.
+000195******************************************************************
+000200 2600-PRINT-SOLVED-GRID.
+000202     MOVE SPACES TO PRT-REPORT-LINE
+000204     WRITE PRT-REPORT-LINE
+000206     WRITE PRT-REPORT-LINE
+000210     MOVE SPACES TO PRT-REPORT-LINE
+000220     STRING "SUDOKU SOLUTION -- PUZZLE " SUD-PUZZLE-ID
+000230         DELIMITED BY SIZE INTO PRT-REPORT-LINE
+000240     WRITE PRT-REPORT-LINE
+000250     MOVE SPACES TO PRT-REPORT-LINE
+000260     WRITE PRT-REPORT-LINE
+000270     PERFORM 2610-PRINT-GRID-ROW THRU 2610-EXIT
+000280         VARYING SUD-R FROM 1 BY 1 UNTIL SUD-R > 9
+000290     MOVE SPACES TO PRT-REPORT-LINE
+000300     STRING "DIFFICULTY: " SUD-DIFFICULTY
+000310         DELIMITED BY SIZE INTO PRT-REPORT-LINE
+000320     WRITE PRT-REPORT-LINE.
+000330 2600-EXIT.
+000340     EXIT.
+000350
+000360 2610-PRINT-GRID-ROW.
+000370     MOVE SPACES TO PRT-REPORT-LINE
+000380     PERFORM 2620-BUILD-ROW-TEXT THRU 2620-EXIT
+000390         VARYING SUD-C FROM 1 BY 1 UNTIL SUD-C > 9
+000400     WRITE PRT-REPORT-LINE.
+000410 2610-EXIT.
+000420     EXIT.
+000430
+000440 2620-BUILD-ROW-TEXT.
+000450     MOVE SUD-CELL(SUD-R, SUD-C) TO SUD-RPT-DIGIT
+000460     COMPUTE SUD-RPT-COL = (SUD-C - 1) * 2 + 1
+000470     MOVE SUD-RPT-DIGIT TO PRT-REPORT-LINE(SUD-RPT-COL:1).
+000480 2620-EXIT.
+000490     EXIT.
