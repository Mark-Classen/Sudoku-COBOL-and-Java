@@ -0,0 +1,25 @@
+000010******************************************************************
+000020*    GENFLDS.CPY
+000030*    WORKING-STORAGE FIELDS FOR THE GENGRID.CPY PUZZLE
+000040*    GENERATOR.  COPY THIS INTO WORKING-STORAGE ALONGSIDE
+000050*    GRIDLAY.CPY AND SOLVFLDS.CPY IN ANY PROGRAM THAT ALSO
+000060*    COPIES GENGRID.CPY INTO ITS PROCEDURE DIVISION.
+000070*
+000080*    MODIFICATION HISTORY
+000090*    DATE       INIT  DESCRIPTION
+000100*    2026-08-09 MKC   ORIGINAL SHARED COPYBOOK.
+000110******************************************************************
+000120 01  SUD-GEN-FIELDS.
+000130     05  SUD-RANDOM-SEED         PIC 9(08).
+000140     05  SUD-RAND-VAL            PIC 9(02) COMP.
+000150     05  SUD-GEN-N               PIC 9(02) COMP.
+000160     05  SUD-CLUE-TARGET         PIC 9(02) COMP VALUE 30.
+000170     05  SUD-GIVEN-COUNT         PIC 9(02) COMP.
+000180     05  SUD-FIRST-ROW-PERM OCCURS 9 TIMES PIC 9(01).
+000190     05  SUD-GEN-ORDER OCCURS 81 TIMES PIC 9(02) COMP.
+000200     05  SUD-GEN-IDX             PIC 9(02) COMP.
+000210     05  SUD-GEN-J               PIC 9(02) COMP.
+000220     05  SUD-GEN-TEMP            PIC 9(02) COMP.
+000230     05  SUD-GEN-ROW             PIC 9(02) COMP.
+000240     05  SUD-GEN-COL             PIC 9(02) COMP.
+000250     05  SUD-GEN-SAVED-VALUE     PIC 9(01).
