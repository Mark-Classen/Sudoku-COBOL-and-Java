@@ -0,0 +1,307 @@
+000010******************************************************************
+000020*    SOLVGRID.CPY
+000030*    ITERATIVE BACKTRACKING SOLVER FOR A SUDOKU GRID.  COPIED
+000040*    INTO THE PROCEDURE DIVISION OF ANY PROGRAM THAT HAS ALSO
+000050*    COPIED GRIDLAY.CPY AND SOLVFLDS.CPY INTO WORKING-STORAGE.
+000060*    WALKS THE BLANK CELLS IN ROW-MAJOR ORDER, PLACING THE
+000070*    LOWEST LEGAL CANDIDATE AND BACKTRACKING TO THE PREVIOUS
+000080*    BLANK CELL WHEN A CELL HAS NO LEGAL CANDIDATE LEFT.  COUNTS
+000090*    GUESSES (CELLS WITH MORE THAN ONE LEGAL CANDIDATE AT THE
+000100*    TIME THEY WERE FILLED) AND BACKTRACKS SO SUD-DIFFICULTY CAN
+000110*    BE RATED ONCE THE SOLVE COMPLETES.
+000120*
+000130*    MODIFICATION HISTORY
+000140*    DATE       INIT  DESCRIPTION
+000150*    2026-08-09 MKC   ORIGINAL SHARED COPYBOOK.
+000160*    2026-08-09 MKC   5000-COUNT-SOLUTIONS (THE GENERATOR'S
+000170*                     UNIQUENESS PROOF) NOW PICKS THE MOST-
+000180*                     CONSTRAINED REMAINING BLANK CELL AT EACH NEW
+000190*                     POSITION INSTEAD OF ALWAYS WALKING BLANKS IN
+000200*                     FIXED ROW-MAJOR ORDER -- SEE 4250-CHOOSE-
+000210*                     MRV-CELL.  A SPARSE GRID (E.G. A 24-GIVEN
+000220*                     CANDIDATE PUZZLE) WAS BLOWING UP THE SEARCH
+000230*                     TREE WHEN DISPROVING A SECOND SOLUTION.
+000240*                     4000-SOLVE-SUDOKU'S OWN FIND-FIRST-SOLUTION
+000250*                     PATH IS UNCHANGED SO DIFFICULTY RATING IS
+000260*                     NOT AFFECTED.
+000270******************************************************************
+000280 4000-SOLVE-SUDOKU.
+000290     MOVE 'N' TO SUD-IS-SOLVED
+000300     MOVE 0 TO SUD-GUESS-COUNT
+000310     MOVE 0 TO SUD-BACKTRACK-COUNT
+000320     PERFORM 4100-BUILD-BLANK-LIST THRU 4100-EXIT
+000330     IF SUD-BLANK-COUNT = 0
+000340         MOVE 'Y' TO SUD-IS-SOLVED
+000350     ELSE
+000360         PERFORM 4900-INIT-TRY-VALUES THRU 4900-EXIT
+000370         MOVE 1 TO SUD-POS
+000380         MOVE 'N' TO SUD-SOLVE-DONE-SW
+000390         PERFORM 4200-SOLVE-STEP THRU 4200-EXIT
+000400             UNTIL SUD-SOLVE-DONE
+000410         IF SUD-POS > SUD-BLANK-COUNT
+000420             MOVE 'Y' TO SUD-IS-SOLVED
+000430         END-IF
+000440     END-IF
+000450     PERFORM 4800-RATE-DIFFICULTY THRU 4800-EXIT.
+000460 4000-EXIT.
+000470     EXIT.
+000480
+000490 4100-BUILD-BLANK-LIST.
+000500     MOVE 0 TO SUD-BLANK-COUNT
+000510     PERFORM 4110-SCAN-ROW THRU 4110-EXIT
+000520         VARYING SUD-R FROM 1 BY 1 UNTIL SUD-R > 9.
+000530 4100-EXIT.
+000540     EXIT.
+000550
+000560 4110-SCAN-ROW.
+000570     PERFORM 4120-SCAN-CELL THRU 4120-EXIT
+000580         VARYING SUD-C FROM 1 BY 1 UNTIL SUD-C > 9.
+000590 4110-EXIT.
+000600     EXIT.
+000610
+000620 4120-SCAN-CELL.
+000630     IF SUD-CELL(SUD-R, SUD-C) = 0
+000640         ADD 1 TO SUD-BLANK-COUNT
+000650         MOVE SUD-R TO SUD-BLANK-ROW(SUD-BLANK-COUNT)
+000660         MOVE SUD-C TO SUD-BLANK-COL(SUD-BLANK-COUNT)
+000670     END-IF.
+000680 4120-EXIT.
+000690     EXIT.
+000700
+000710 4200-SOLVE-STEP.
+000720     IF SUD-MODE-COUNT AND SUD-TRY-VALUE(SUD-POS) = 0
+000730         PERFORM 4250-CHOOSE-MRV-CELL THRU 4250-EXIT
+000740     END-IF
+000750     PERFORM 4300-FIND-NEXT-VALUE THRU 4300-EXIT
+000760     MOVE SUD-BLANK-ROW(SUD-POS) TO SUD-R
+000770     MOVE SUD-BLANK-COL(SUD-POS) TO SUD-C
+000780     IF SUD-CANDIDATE-FOUND
+000790         MOVE SUD-TRY-VAL TO SUD-CELL(SUD-R, SUD-C)
+000800         MOVE SUD-TRY-VAL TO SUD-TRY-VALUE(SUD-POS)
+000810         ADD 1 TO SUD-POS
+000820         IF SUD-POS > SUD-BLANK-COUNT
+000830             PERFORM 4210-SOLUTION-COMPLETE THRU 4210-EXIT
+000840         END-IF
+000850     ELSE
+000860         MOVE 0 TO SUD-TRY-VALUE(SUD-POS)
+000870         MOVE 0 TO SUD-CELL(SUD-R, SUD-C)
+000880         SUBTRACT 1 FROM SUD-POS
+000890         ADD 1 TO SUD-BACKTRACK-COUNT
+000900         IF SUD-POS = 0
+000910             MOVE 'Y' TO SUD-SOLVE-DONE-SW
+000920         END-IF
+000930     END-IF.
+000940 4200-EXIT.
+000950     EXIT.
+000960
+000970 4210-SOLUTION-COMPLETE.
+000980     IF SUD-MODE-FIND-FIRST
+000990         MOVE 'Y' TO SUD-SOLVE-DONE-SW
+001000     ELSE
+001010         ADD 1 TO SUD-SOLUTION-COUNT
+001020         IF SUD-SOLUTION-COUNT >= 2
+001030             MOVE 'Y' TO SUD-SOLVE-DONE-SW
+001040         ELSE
+001050             SUBTRACT 1 FROM SUD-POS
+001060         END-IF
+001070     END-IF.
+001080 4210-EXIT.
+001090     EXIT.
+001100
+001110******************************************************************
+001120*    4250-CHOOSE-MRV-CELL PICKS, AMONG THE STILL-UNTRIED BLANK
+001130*    CELLS FROM SUD-POS THROUGH SUD-BLANK-COUNT, THE ONE WITH THE
+001140*    FEWEST LEGAL CANDIDATE VALUES (MOST-CONSTRAINED-VARIABLE)
+001150*    AND SWAPS IT INTO SLOT SUD-POS SO 4300-FIND-NEXT-VALUE TRIES
+001160*    IT NEXT.  ONLY PERFORMED WHEN 5000-COUNT-SOLUTIONS IS
+001170*    PROVING UNIQUENESS -- SEE 4200-SOLVE-STEP.
+001180******************************************************************
+001190 4250-CHOOSE-MRV-CELL.
+001200     MOVE SUD-POS TO SUD-BEST-IDX
+001210     MOVE 10 TO SUD-BEST-COUNT
+001220     PERFORM 4260-SCAN-MRV-CANDIDATE THRU 4260-EXIT
+001230         VARYING SUD-MRV-IDX FROM SUD-POS BY 1
+001240             UNTIL SUD-MRV-IDX > SUD-BLANK-COUNT
+001250     IF SUD-BEST-IDX NOT = SUD-POS
+001260         PERFORM 4270-SWAP-BLANK-SLOTS THRU 4270-EXIT
+001270     END-IF.
+001280 4250-EXIT.
+001290     EXIT.
+001300
+001310 4260-SCAN-MRV-CANDIDATE.
+001320     MOVE SUD-BLANK-ROW(SUD-MRV-IDX) TO SUD-CUR-ROW
+001330     MOVE SUD-BLANK-COL(SUD-MRV-IDX) TO SUD-CUR-COL
+001340     MOVE 0 TO SUD-CANDIDATE-COUNT
+001350     MOVE 0 TO SUD-START-VAL
+001360     MOVE 'N' TO SUD-CANDIDATE-SW
+001370     PERFORM 4310-TEST-ONE-VALUE THRU 4310-EXIT
+001380         VARYING SUD-SCAN-VAL FROM 1 BY 1 UNTIL SUD-SCAN-VAL > 9
+001390     IF SUD-CANDIDATE-COUNT < SUD-BEST-COUNT
+001400         MOVE SUD-CANDIDATE-COUNT TO SUD-BEST-COUNT
+001410         MOVE SUD-MRV-IDX TO SUD-BEST-IDX
+001420     END-IF.
+001430 4260-EXIT.
+001440     EXIT.
+001450
+001460 4270-SWAP-BLANK-SLOTS.
+001470     MOVE SUD-BLANK-ROW(SUD-POS) TO SUD-MRV-TEMP-ROW
+001480     MOVE SUD-BLANK-COL(SUD-POS) TO SUD-MRV-TEMP-COL
+001490     MOVE SUD-BLANK-ROW(SUD-BEST-IDX) TO SUD-BLANK-ROW(SUD-POS)
+001500     MOVE SUD-BLANK-COL(SUD-BEST-IDX) TO SUD-BLANK-COL(SUD-POS)
+001510     MOVE SUD-MRV-TEMP-ROW TO SUD-BLANK-ROW(SUD-BEST-IDX)
+001520     MOVE SUD-MRV-TEMP-COL TO SUD-BLANK-COL(SUD-BEST-IDX).
+001530 4270-EXIT.
+001540     EXIT.
+001550
+001560 4300-FIND-NEXT-VALUE.
+001570     MOVE SUD-BLANK-ROW(SUD-POS) TO SUD-CUR-ROW
+001580     MOVE SUD-BLANK-COL(SUD-POS) TO SUD-CUR-COL
+001590     MOVE SUD-TRY-VALUE(SUD-POS) TO SUD-START-VAL
+001600     MOVE 'N' TO SUD-CANDIDATE-SW
+001610     MOVE 0 TO SUD-CANDIDATE-COUNT
+001620     MOVE 0 TO SUD-CHOSEN-VAL
+001630     PERFORM 4310-TEST-ONE-VALUE THRU 4310-EXIT
+001640         VARYING SUD-SCAN-VAL FROM 1 BY 1 UNTIL SUD-SCAN-VAL > 9
+001650     IF SUD-CANDIDATE-FOUND
+001660         MOVE SUD-CHOSEN-VAL TO SUD-TRY-VAL
+001670         IF SUD-CANDIDATE-COUNT > 1
+001680             ADD 1 TO SUD-GUESS-COUNT
+001690         END-IF
+001700     END-IF.
+001710 4300-EXIT.
+001720     EXIT.
+001730
+001740 4310-TEST-ONE-VALUE.
+001750     PERFORM 4400-CHECK-LEGAL THRU 4400-EXIT
+001760     IF SUD-VALUE-LEGAL
+001770         ADD 1 TO SUD-CANDIDATE-COUNT
+001780         IF SUD-SCAN-VAL > SUD-START-VAL
+001790             AND SUD-CANDIDATE-SW = 'N'
+001800             MOVE 'Y' TO SUD-CANDIDATE-SW
+001810             MOVE SUD-SCAN-VAL TO SUD-CHOSEN-VAL
+001820         END-IF
+001830     END-IF.
+001840 4310-EXIT.
+001850     EXIT.
+001860
+001870 4400-CHECK-LEGAL.
+001880     MOVE 'Y' TO SUD-LEGAL-SW
+001890     PERFORM 4410-CHECK-ROW THRU 4410-EXIT
+001900         VARYING SUD-SCAN-IDX FROM 1 BY 1
+001910             UNTIL SUD-SCAN-IDX > 9 OR SUD-LEGAL-SW = 'N'
+001920     IF SUD-VALUE-LEGAL
+001930         PERFORM 4420-CHECK-COL THRU 4420-EXIT
+001940             VARYING SUD-SCAN-IDX FROM 1 BY 1
+001950                 UNTIL SUD-SCAN-IDX > 9 OR SUD-LEGAL-SW = 'N'
+001960     END-IF
+001970     IF SUD-VALUE-LEGAL
+001980         PERFORM 4430-CHECK-BOX THRU 4430-EXIT
+001990     END-IF.
+002000 4400-EXIT.
+002010     EXIT.
+002020
+002030 4410-CHECK-ROW.
+002040     IF SUD-SCAN-IDX NOT = SUD-CUR-COL
+002050         IF SUD-CELL(SUD-CUR-ROW, SUD-SCAN-IDX) = SUD-SCAN-VAL
+002060             MOVE 'N' TO SUD-LEGAL-SW
+002070         END-IF
+002080     END-IF.
+002090 4410-EXIT.
+002100     EXIT.
+002110
+002120 4420-CHECK-COL.
+002130     IF SUD-SCAN-IDX NOT = SUD-CUR-ROW
+002140         IF SUD-CELL(SUD-SCAN-IDX, SUD-CUR-COL) = SUD-SCAN-VAL
+002150             MOVE 'N' TO SUD-LEGAL-SW
+002160         END-IF
+002170     END-IF.
+002180 4420-EXIT.
+002190     EXIT.
+002200
+002210 4430-CHECK-BOX.
+002220     SUBTRACT 1 FROM SUD-CUR-ROW GIVING SUD-TEMP-N
+002230     DIVIDE SUD-TEMP-N BY 3 GIVING SUD-BOX-R-START
+002240     COMPUTE SUD-BOX-R-START = SUD-BOX-R-START * 3 + 1
+002250     SUBTRACT 1 FROM SUD-CUR-COL GIVING SUD-TEMP-N
+002260     DIVIDE SUD-TEMP-N BY 3 GIVING SUD-BOX-C-START
+002270     COMPUTE SUD-BOX-C-START = SUD-BOX-C-START * 3 + 1
+002280     PERFORM 4431-CHECK-BOX-CELL THRU 4431-EXIT
+002290         VARYING SUD-BOX-ROFF FROM 0 BY 1
+002300             UNTIL SUD-BOX-ROFF > 2 OR SUD-LEGAL-SW = 'N'
+002310             AFTER SUD-BOX-COFF FROM 0 BY 1
+002320                 UNTIL SUD-BOX-COFF > 2 OR SUD-LEGAL-SW = 'N'.
+002330 4430-EXIT.
+002340     EXIT.
+002350
+002360 4431-CHECK-BOX-CELL.
+002370     COMPUTE SUD-R = SUD-BOX-R-START + SUD-BOX-ROFF
+002380     COMPUTE SUD-C = SUD-BOX-C-START + SUD-BOX-COFF
+002390     IF SUD-R NOT = SUD-CUR-ROW OR SUD-C NOT = SUD-CUR-COL
+002400         IF SUD-CELL(SUD-R, SUD-C) = SUD-SCAN-VAL
+002410             MOVE 'N' TO SUD-LEGAL-SW
+002420         END-IF
+002430     END-IF.
+002440 4431-EXIT.
+002450     EXIT.
+002460
+002470 4800-RATE-DIFFICULTY.
+002480     EVALUATE TRUE
+002490         WHEN SUD-NOT-SOLVED
+002500             MOVE 'UNSOLVED' TO SUD-DIFFICULTY
+002510         WHEN SUD-BACKTRACK-COUNT = 0 AND SUD-GUESS-COUNT = 0
+002520             MOVE 'EASY' TO SUD-DIFFICULTY
+002530         WHEN SUD-BACKTRACK-COUNT = 0
+002540             MOVE 'MEDIUM' TO SUD-DIFFICULTY
+002550         WHEN SUD-BACKTRACK-COUNT <= 20
+002560             MOVE 'HARD' TO SUD-DIFFICULTY
+002570         WHEN OTHER
+002580             MOVE 'EXPERT' TO SUD-DIFFICULTY
+002590     END-EVALUATE.
+002600 4800-EXIT.
+002610     EXIT.
+002620
+002630 4900-INIT-TRY-VALUES.
+002640     PERFORM 4910-INIT-ONE-TRY THRU 4910-EXIT
+002650         VARYING SUD-POS FROM 1 BY 1
+002660             UNTIL SUD-POS > SUD-BLANK-COUNT.
+002670 4900-EXIT.
+002680     EXIT.
+002690
+002700 4910-INIT-ONE-TRY.
+002710     MOVE 0 TO SUD-TRY-VALUE(SUD-POS).
+002720 4910-EXIT.
+002730     EXIT.
+002740
+002750******************************************************************
+002760*    5000-COUNT-SOLUTIONS COUNTS DISTINCT SOLUTIONS FOR THE
+002770*    CURRENT GRID, STOPPING AS SOON AS IT FINDS TWO, SO THE
+002780*    GENERATOR CAN TELL A UNIQUELY-SOLVABLE PUZZLE FROM ONE THAT
+002790*    HAS MORE THAN ONE SOLUTION WITHOUT SEARCHING EVERY BRANCH.
+002800*    BLANK CELLS ARE RESTORED TO ZERO BEFORE RETURNING.
+002810******************************************************************
+002820 5000-COUNT-SOLUTIONS.
+002830     MOVE 'C' TO SUD-SOLVE-MODE
+002840     MOVE 0 TO SUD-SOLUTION-COUNT
+002850     PERFORM 4100-BUILD-BLANK-LIST THRU 4100-EXIT
+002860     IF SUD-BLANK-COUNT = 0
+002870         MOVE 1 TO SUD-SOLUTION-COUNT
+002880     ELSE
+002890         PERFORM 4900-INIT-TRY-VALUES THRU 4900-EXIT
+002900         MOVE 1 TO SUD-POS
+002910         MOVE 'N' TO SUD-SOLVE-DONE-SW
+002920         PERFORM 4200-SOLVE-STEP THRU 4200-EXIT
+002930             UNTIL SUD-SOLVE-DONE
+002940         PERFORM 5100-CLEAR-BLANK-CELL THRU 5100-EXIT
+002950             VARYING SUD-POS FROM 1 BY 1
+002960                 UNTIL SUD-POS > SUD-BLANK-COUNT
+002970     END-IF
+002980     MOVE 'F' TO SUD-SOLVE-MODE.
+002990 5000-EXIT.
+003000     EXIT.
+003010
+003020 5100-CLEAR-BLANK-CELL.
+003030     MOVE SUD-BLANK-ROW(SUD-POS) TO SUD-R
+003040     MOVE SUD-BLANK-COL(SUD-POS) TO SUD-C
+003050     MOVE 0 TO SUD-CELL(SUD-R, SUD-C).
+003060 5100-EXIT.
+003070     EXIT.
