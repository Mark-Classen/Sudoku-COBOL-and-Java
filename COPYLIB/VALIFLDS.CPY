@@ -0,0 +1,25 @@
+000010******************************************************************
+000020*    VALIFLDS.CPY
+000030*    WORKING-STORAGE FIELDS FOR THE VALIGRID.CPY VALIDATION
+000040*    LOGIC.  COPY THIS INTO WORKING-STORAGE ALONGSIDE GRIDLAY.CPY
+000050*    IN ANY PROGRAM THAT ALSO COPIES VALIGRID.CPY INTO ITS
+000060*    PROCEDURE DIVISION.
+000070*
+000080*    MODIFICATION HISTORY
+000090*    DATE       INIT  DESCRIPTION
+000100*    2026-08-09 MKC   ORIGINAL SHARED COPYBOOK.
+000105*    2026-08-09 MKC   MOVED SUD-BOX-ROFF/SUD-BOX-COFF OUT TO
+000106*                     GRIDLAY.CPY -- SOLVGRID.CPY NEEDS THEM TOO
+000107*                     AND SHOULD NOT HAVE TO COPY THIS VALIDATION-
+000108*                     ONLY COPYBOOK TO GET THEM.
+000110******************************************************************
+000120 01  SUD-VALID-FIELDS.
+000130     05  SUD-VALID-SW        PIC X(01) VALUE 'Y'.
+000140         88  SUD-GRID-IS-VALID           VALUE 'Y'.
+000150         88  SUD-GRID-NOT-VALID          VALUE 'N'.
+000160     05  SUD-VALID-MSG       PIC X(40) VALUE SPACES.
+000170     05  SUD-CHECK-VAL       PIC 9(02) COMP.
+000180     05  SUD-ERR-ROW         PIC 9(02) COMP.
+000190     05  SUD-ERR-COL         PIC 9(02) COMP.
+000220     05  SUD-ERR-ROW-DISP    PIC 9(01).
+000230     05  SUD-ERR-COL-DISP    PIC 9(01).
