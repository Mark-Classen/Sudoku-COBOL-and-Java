@@ -0,0 +1,57 @@
+000010******************************************************************
+000020*    SOLVFLDS.CPY
+000030*    WORKING-STORAGE FIELDS FOR THE SOLVGRID.CPY BACKTRACKING
+000040*    SOLVER.  COPY THIS INTO WORKING-STORAGE ALONGSIDE
+000050*    GRIDLAY.CPY IN ANY PROGRAM THAT ALSO COPIES SOLVGRID.CPY
+000060*    INTO ITS PROCEDURE DIVISION.
+000070*
+000080*    MODIFICATION HISTORY
+000090*    DATE       INIT  DESCRIPTION
+000100*    2026-08-09 MKC   ORIGINAL SHARED COPYBOOK.
+000105*    2026-08-09 MKC   ADDED SUD-BEST-IDX/SUD-BEST-COUNT/SUD-MRV-
+000106*                     IDX/SUD-MRV-TEMP-ROW/SUD-MRV-TEMP-COL FOR
+000107*                     MOST-CONSTRAINED-CELL ORDERING IN 5000-
+000108*                     COUNT-SOLUTIONS -- SEE 4250-CHOOSE-MRV-CELL
+000109*                     IN SOLVGRID.CPY.
+000110******************************************************************
+000120 01  SUD-SOLVE-FIELDS.
+000130     05  SUD-IS-SOLVED           PIC X(01) VALUE 'N'.
+000140         88  SUD-SOLVED                  VALUE 'Y'.
+000150         88  SUD-NOT-SOLVED              VALUE 'N'.
+000160     05  SUD-SOLVE-DONE-SW       PIC X(01) VALUE 'N'.
+000170         88  SUD-SOLVE-DONE              VALUE 'Y'.
+000180     05  SUD-BLANK-COUNT         PIC 9(02) COMP.
+000190     05  SUD-BLANK-ROW OCCURS 81 TIMES    PIC 9(02) COMP.
+000200     05  SUD-BLANK-COL OCCURS 81 TIMES    PIC 9(02) COMP.
+000210     05  SUD-TRY-VALUE OCCURS 81 TIMES    PIC 9(02) COMP.
+000220     05  SUD-POS                 PIC 9(02) COMP.
+000230     05  SUD-CUR-ROW             PIC 9(02) COMP.
+000240     05  SUD-CUR-COL             PIC 9(02) COMP.
+000250     05  SUD-SCAN-VAL            PIC 9(02) COMP.
+000260     05  SUD-SCAN-IDX            PIC 9(02) COMP.
+000270     05  SUD-START-VAL           PIC 9(02) COMP.
+000280     05  SUD-CHOSEN-VAL          PIC 9(02) COMP.
+000290     05  SUD-TRY-VAL             PIC 9(02) COMP.
+000300     05  SUD-TEMP-N              PIC 9(02) COMP.
+000310     05  SUD-LEGAL-SW            PIC X(01) VALUE 'Y'.
+000320         88  SUD-VALUE-LEGAL             VALUE 'Y'.
+000330     05  SUD-CANDIDATE-SW        PIC X(01) VALUE 'N'.
+000340         88  SUD-CANDIDATE-FOUND         VALUE 'Y'.
+000350     05  SUD-CANDIDATE-COUNT     PIC 9(02) COMP.
+000360     05  SUD-GUESS-COUNT         PIC 9(05) COMP VALUE 0.
+000370     05  SUD-BACKTRACK-COUNT     PIC 9(05) COMP VALUE 0.
+000380     05  SUD-DIFFICULTY          PIC X(08) VALUE SPACES.
+000390         88  SUD-DIFF-EASY               VALUE 'EASY'.
+000400         88  SUD-DIFF-MEDIUM             VALUE 'MEDIUM'.
+000410         88  SUD-DIFF-HARD               VALUE 'HARD'.
+000420         88  SUD-DIFF-EXPERT             VALUE 'EXPERT'.
+000430         88  SUD-DIFF-UNSOLVED           VALUE 'UNSOLVED'.
+000440     05  SUD-SOLVE-MODE          PIC X(01) VALUE 'F'.
+000450         88  SUD-MODE-FIND-FIRST         VALUE 'F'.
+000460         88  SUD-MODE-COUNT              VALUE 'C'.
+000470     05  SUD-SOLUTION-COUNT      PIC 9(02) COMP.
+000480     05  SUD-BEST-IDX            PIC 9(02) COMP.
+000490     05  SUD-BEST-COUNT          PIC 9(02) COMP.
+000500     05  SUD-MRV-IDX             PIC 9(02) COMP.
+000510     05  SUD-MRV-TEMP-ROW        PIC 9(02) COMP.
+000520     05  SUD-MRV-TEMP-COL        PIC 9(02) COMP.
