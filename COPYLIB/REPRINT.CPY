@@ -0,0 +1,12 @@
+000010******************************************************************
+000020*    REPRINT.CPY
+000030*    HARDCOPY REPORT LINE LAYOUT FOR THE SOLVED-GRID PRINT FILE.
+000040*    ONE PUZZLE PER PAGE, FIXED-WIDTH, SUITABLE FOR ARCHIVAL OR
+000050*    AUDIT -- DISTINCT FROM THE INTERACTIVE DISPLAY-GRID SCREEN
+000060*    OUTPUT.
+000070*
+000080*    MODIFICATION HISTORY
+000090*    DATE       INIT  DESCRIPTION
+000100*    2026-08-09 MKC   ORIGINAL SHARED COPYBOOK.
+000110******************************************************************
+000120 01  PRT-REPORT-LINE             PIC X(80).
