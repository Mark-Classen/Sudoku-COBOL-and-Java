@@ -0,0 +1,32 @@
+000010******************************************************************
+000020*    GRIDLAY.CPY
+000030*    SHARED SUDOKU GRID RECORD LAYOUT AND WORK SUBSCRIPTS.
+000040*    COPIED INTO WORKING-STORAGE BY ANY PROGRAM THAT BUILDS,
+000050*    VALIDATES, SOLVES, DISPLAYS OR STORES A SUDOKU GRID SO THAT
+000060*    ALL SUCH PROGRAMS SHARE ONE DEFINITION OF THE LAYOUT.
+000070*
+000080*    MODIFICATION HISTORY
+000090*    DATE       INIT  DESCRIPTION
+000100*    2026-08-09 MKC   ORIGINAL SHARED COPYBOOK.
+000105*    2026-08-09 MKC   MOVED SUD-BOX-ROFF/SUD-BOX-COFF IN FROM
+000106*                     VALIFLDS.CPY -- SOLVGRID.CPY'S BOX-LEGALITY
+000107*                     CHECK NEEDS THEM AND MUST NOT DEPEND ON A
+000108*                     COPYBOOK THAT IS ONLY ABOUT VALIDATION.
+000110******************************************************************
+000120 01  SUD-GRID.
+000130     05  SUD-ROW OCCURS 9 TIMES.
+000140         10  SUD-CELL OCCURS 9 TIMES PIC 9.
+000150
+000160 01  SUD-GRID-WORK-FIELDS.
+000170     05  SUD-R               PIC 9(02) COMP.
+000180     05  SUD-C               PIC 9(02) COMP.
+000190     05  SUD-BOX-R           PIC 9(02) COMP.
+000200     05  SUD-BOX-C           PIC 9(02) COMP.
+000210     05  SUD-BOX-R-START     PIC 9(02) COMP.
+000220     05  SUD-BOX-C-START     PIC 9(02) COMP.
+000225     05  SUD-BOX-ROFF        PIC 9(01) COMP.
+000226     05  SUD-BOX-COFF        PIC 9(01) COMP.
+000230     05  SUD-VALUE-SEEN.
+000240         10  SUD-SEEN-FLAG OCCURS 9 TIMES PIC X(01).
+000250         88  SUD-VALUE-IS-SEEN         VALUE 'Y'.
+000260         88  SUD-VALUE-NOT-SEEN        VALUE 'N'.
