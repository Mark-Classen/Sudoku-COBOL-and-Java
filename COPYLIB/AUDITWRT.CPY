@@ -0,0 +1,56 @@
+000010******************************************************************
+000020*    AUDITWRT.CPY
+000030*    APPENDS ONE RECORD TO THE AUDIT TRAIL FILE FOR THE PUZZLE
+000040*    JUST PROCESSED.  COPIED INTO THE PROCEDURE DIVISION OF ANY
+000050*    PROGRAM THAT HAS ALSO COPIED AUDITLOG.CPY (FD RECORD) AND
+000060*    AUDITFLD.CPY INTO ITS DATA DIVISION, AND THAT DECLARES AN
+000070*    FD NAMED AUDIT-LOG-FILE OPENED FOR EXTEND.
+000080*
+000090*    THE CALLING PROGRAM PERFORMS 7000-AUDIT-START-TIMER RIGHT
+000100*    BEFORE IT STARTS WORKING A PUZZLE, THEN LOADS
+000110*    AUDIT-PUZZLE-ID, AUDIT-SOURCE, AUDIT-IS-SOLVED AND
+000120*    AUDIT-DIFFICULTY BEFORE PERFORMING 7100-AUDIT-WRITE-RECORD.
+000130*
+000140*    MODIFICATION HISTORY
+000150*    DATE       INIT  DESCRIPTION
+000160*    2026-08-09 MKC   ORIGINAL SHARED COPYBOOK.
+000165*    2026-08-09 MKC   FIXED THE MIDNIGHT-ROLLOVER BRANCH OF
+000166*                     7100-AUDIT-WRITE-RECORD -- IT WAS REPORTING
+000167*                     "CENTISECONDS SINCE MIDNIGHT OF THE END
+000168*                     TIME" AS THE ELAPSED DURATION INSTEAD OF
+000169*                     ADDING BACK THE TIME REMAINING BEFORE
+000170*                     MIDNIGHT FROM THE START TIME.
+000175******************************************************************
+000180 7000-AUDIT-START-TIMER.
+000190     ACCEPT AUDIT-START-TIME FROM TIME.
+000200 7000-EXIT.
+000210     EXIT.
+000220
+000230 7100-AUDIT-WRITE-RECORD.
+000240     ACCEPT AUDIT-END-TIME FROM TIME
+000250     MOVE AUDIT-START-TIME(1:2) TO AUDIT-HH
+000260     MOVE AUDIT-START-TIME(3:2) TO AUDIT-MM
+000270     MOVE AUDIT-START-TIME(5:2) TO AUDIT-SS
+000280     MOVE AUDIT-START-TIME(7:2) TO AUDIT-CC
+000290     COMPUTE AUDIT-START-CS =
+000300         ((AUDIT-HH * 60 + AUDIT-MM) * 60 + AUDIT-SS) * 100
+000310             + AUDIT-CC
+000320     MOVE AUDIT-END-TIME(1:2) TO AUDIT-HH
+000330     MOVE AUDIT-END-TIME(3:2) TO AUDIT-MM
+000340     MOVE AUDIT-END-TIME(5:2) TO AUDIT-SS
+000350     MOVE AUDIT-END-TIME(7:2) TO AUDIT-CC
+000360     COMPUTE AUDIT-END-CS =
+000370         ((AUDIT-HH * 60 + AUDIT-MM) * 60 + AUDIT-SS) * 100
+000380             + AUDIT-CC
+000390     IF AUDIT-END-CS < AUDIT-START-CS
+000400         COMPUTE AUDIT-ELAPSED-CS =
+000405             (8640000 - AUDIT-START-CS) + AUDIT-END-CS
+000410     ELSE
+000420         SUBTRACT AUDIT-START-CS FROM AUDIT-END-CS
+000430             GIVING AUDIT-ELAPSED-CS
+000440     END-IF
+000450     COMPUTE AUDIT-ELAPSED-SECONDS = AUDIT-ELAPSED-CS / 100
+000460     MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+000470     WRITE AUDIT-LOG-RECORD.
+000480 7100-EXIT.
+000490     EXIT.
