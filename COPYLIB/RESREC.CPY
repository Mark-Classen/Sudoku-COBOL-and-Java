@@ -0,0 +1,18 @@
+000010******************************************************************
+000020*    RESREC.CPY
+000030*    BATCH RESULT RECORD WRITTEN FOR EACH PUZZLE PROCESSED.
+000040*    CARRIES THE PUZZLE IDENTIFIER, THE OUTCOME, THE DIFFICULTY
+000050*    RATING AND THE FINAL 81 CELLS (SOLVED IF SUD-IS-SOLVED,
+000060*    OTHERWISE WHATEVER THE SOLVER GOT STUCK WITH).
+000070*
+000080*    MODIFICATION HISTORY
+000090*    DATE       INIT  DESCRIPTION
+000100*    2026-08-09 MKC   ORIGINAL SHARED COPYBOOK.
+000110******************************************************************
+000120 01  RES-OUTPUT-RECORD.
+000130     05  RES-ID                  PIC X(10).
+000140     05  RES-IS-SOLVED           PIC X(01).
+000150     05  RES-DIFFICULTY          PIC X(08).
+000160     05  RES-GUESS-COUNT         PIC 9(05).
+000170     05  RES-BACKTRACK-COUNT     PIC 9(05).
+000180     05  RES-CELL OCCURS 81 TIMES PIC 9.
