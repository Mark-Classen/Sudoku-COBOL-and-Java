@@ -0,0 +1,126 @@
+000010******************************************************************
+000020*    VALIGRID.CPY
+000030*    VALIDATION LOGIC FOR A SUDOKU STARTING GRID.  COPIED INTO
+000040*    THE PROCEDURE DIVISION OF ANY PROGRAM THAT HAS ALSO COPIED
+000050*    GRIDLAY.CPY AND VALIFLDS.CPY INTO WORKING-STORAGE.  CHECKS
+000060*    EVERY ROW, COLUMN AND 3X3 BOX FOR A DUPLICATE NON-ZERO
+000070*    DIGIT AND SETS SUD-VALID-SW / SUD-VALID-MSG ACCORDINGLY.
+000080*
+000090*    MODIFICATION HISTORY
+000100*    DATE       INIT  DESCRIPTION
+000110*    2026-08-09 MKC   ORIGINAL SHARED COPYBOOK.
+000115*    2026-08-09 MKC   3300-CHECK-ONE-BOX'S INNER AFTER LOOP WAS
+000116*                     MISSING THE OR SUD-GRID-NOT-VALID SHORT-
+000117*                     CIRCUIT THAT EVERY SIBLING LOOP IN THIS
+000118*                     COPYBOOK USES -- A SECOND DUPLICATE IN THE
+000119*                     SAME BOX COULD SILENTLY OVERWRITE
+000120*                     SUD-ERR-ROW/SUD-ERR-COL AFTER THE FIRST
+000121*                     ONE WAS ALREADY FOUND.
+000122******************************************************************
+000130 3000-VALIDATE-GRID.
+000140     MOVE 'Y' TO SUD-VALID-SW
+000150     MOVE SPACES TO SUD-VALID-MSG
+000160     PERFORM 3100-CHECK-ONE-ROW THRU 3100-EXIT
+000170         VARYING SUD-R FROM 1 BY 1 UNTIL SUD-R > 9
+000180             OR SUD-GRID-NOT-VALID
+000190     IF SUD-GRID-IS-VALID
+000200         PERFORM 3200-CHECK-ONE-COLUMN THRU 3200-EXIT
+000210             VARYING SUD-C FROM 1 BY 1 UNTIL SUD-C > 9
+000220                 OR SUD-GRID-NOT-VALID
+000230     END-IF
+000240     IF SUD-GRID-IS-VALID
+000250         PERFORM 3300-CHECK-ONE-BOX THRU 3300-EXIT
+000260             VARYING SUD-BOX-R FROM 1 BY 1 UNTIL SUD-BOX-R > 3
+000270                 OR SUD-GRID-NOT-VALID
+000280             AFTER SUD-BOX-C FROM 1 BY 1 UNTIL SUD-BOX-C > 3
+000290     END-IF
+000300     IF SUD-GRID-NOT-VALID
+000310         MOVE SUD-ERR-ROW TO SUD-ERR-ROW-DISP
+000320         MOVE SUD-ERR-COL TO SUD-ERR-COL-DISP
+000330         STRING 'DUPLICATE DIGIT AT ROW ' SUD-ERR-ROW-DISP
+000340             ' COLUMN ' SUD-ERR-COL-DISP DELIMITED BY SIZE
+000350             INTO SUD-VALID-MSG
+000360     END-IF.
+000370 3000-EXIT.
+000380     EXIT.
+000390
+000400 3100-CHECK-ONE-ROW.
+000410     PERFORM 3110-RESET-SEEN THRU 3110-EXIT
+000420     PERFORM 3120-CHECK-ROW-CELL THRU 3120-EXIT
+000430         VARYING SUD-C FROM 1 BY 1 UNTIL SUD-C > 9
+000440             OR SUD-GRID-NOT-VALID.
+000450 3100-EXIT.
+000460     EXIT.
+000470
+000480 3110-RESET-SEEN.
+000490     PERFORM 3111-RESET-ONE-FLAG THRU 3111-EXIT
+000495         VARYING SUD-CHECK-VAL FROM 1 BY 1
+000500             UNTIL SUD-CHECK-VAL > 9.
+000510 3110-EXIT.
+000520     EXIT.
+000530
+000540 3111-RESET-ONE-FLAG.
+000550     MOVE 'N' TO SUD-SEEN-FLAG(SUD-CHECK-VAL).
+000560 3111-EXIT.
+000570     EXIT.
+000580
+000590 3120-CHECK-ROW-CELL.
+000600     IF SUD-CELL(SUD-R, SUD-C) NOT = 0
+000610         IF SUD-VALUE-IS-SEEN(SUD-CELL(SUD-R, SUD-C))
+000620             MOVE 'N' TO SUD-VALID-SW
+000630             MOVE SUD-R TO SUD-ERR-ROW
+000640             MOVE SUD-C TO SUD-ERR-COL
+000650         ELSE
+000660             MOVE 'Y' TO SUD-SEEN-FLAG(SUD-CELL(SUD-R, SUD-C))
+000670         END-IF
+000680     END-IF.
+000690 3120-EXIT.
+000700     EXIT.
+000710
+000720 3200-CHECK-ONE-COLUMN.
+000730     PERFORM 3110-RESET-SEEN THRU 3110-EXIT
+000740     PERFORM 3220-CHECK-COLUMN-CELL THRU 3220-EXIT
+000750         VARYING SUD-R FROM 1 BY 1 UNTIL SUD-R > 9
+000760             OR SUD-GRID-NOT-VALID.
+000770 3200-EXIT.
+000780     EXIT.
+000790
+000800 3220-CHECK-COLUMN-CELL.
+000810     IF SUD-CELL(SUD-R, SUD-C) NOT = 0
+000820         IF SUD-VALUE-IS-SEEN(SUD-CELL(SUD-R, SUD-C))
+000830             MOVE 'N' TO SUD-VALID-SW
+000840             MOVE SUD-R TO SUD-ERR-ROW
+000850             MOVE SUD-C TO SUD-ERR-COL
+000860         ELSE
+000870             MOVE 'Y' TO SUD-SEEN-FLAG(SUD-CELL(SUD-R, SUD-C))
+000880         END-IF
+000890     END-IF.
+000900 3220-EXIT.
+000910     EXIT.
+000920
+000930 3300-CHECK-ONE-BOX.
+000940     COMPUTE SUD-BOX-R-START = (SUD-BOX-R - 1) * 3 + 1
+000950     COMPUTE SUD-BOX-C-START = (SUD-BOX-C - 1) * 3 + 1
+000960     PERFORM 3110-RESET-SEEN THRU 3110-EXIT
+000970     PERFORM 3310-CHECK-BOX-CELL THRU 3310-EXIT
+000980         VARYING SUD-BOX-ROFF FROM 0 BY 1
+000985             UNTIL SUD-BOX-ROFF > 2 OR SUD-GRID-NOT-VALID
+000990             AFTER SUD-BOX-COFF FROM 0 BY 1
+000995                 UNTIL SUD-BOX-COFF > 2 OR SUD-GRID-NOT-VALID.
+001010 3300-EXIT.
+001020     EXIT.
+001030
+001040 3310-CHECK-BOX-CELL.
+001050     COMPUTE SUD-R = SUD-BOX-R-START + SUD-BOX-ROFF
+001060     COMPUTE SUD-C = SUD-BOX-C-START + SUD-BOX-COFF
+001070     IF SUD-CELL(SUD-R, SUD-C) NOT = 0
+001080         IF SUD-VALUE-IS-SEEN(SUD-CELL(SUD-R, SUD-C))
+001090             MOVE 'N' TO SUD-VALID-SW
+001100             MOVE SUD-R TO SUD-ERR-ROW
+001110             MOVE SUD-C TO SUD-ERR-COL
+001120         ELSE
+001130             MOVE 'Y' TO SUD-SEEN-FLAG(SUD-CELL(SUD-R, SUD-C))
+001140         END-IF
+001150     END-IF.
+001160 3310-EXIT.
+001170     EXIT.
