@@ -0,0 +1,14 @@
+000010******************************************************************
+000020*    PUZREC.CPY
+000030*    BATCH INPUT PUZZLE RECORD.  ONE RECORD PER PUZZLE, 81
+000040*    GIVENS IN ROW-MAJOR ORDER (ROW 1 CELLS 1-9, ROW 2 CELLS
+000050*    1-9, AND SO ON).  A BLANK GIVEN IS RECORDED AS ZERO, THE
+000060*    SAME CONVENTION USED BY THE IN-MEMORY SUD-GRID.
+000070*
+000080*    MODIFICATION HISTORY
+000090*    DATE       INIT  DESCRIPTION
+000100*    2026-08-09 MKC   ORIGINAL SHARED COPYBOOK.
+000110******************************************************************
+000120 01  PUZ-INPUT-RECORD.
+000130     05  PUZ-ID                  PIC X(10).
+000140     05  PUZ-CELL OCCURS 81 TIMES PIC 9.
