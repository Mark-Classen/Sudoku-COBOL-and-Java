@@ -0,0 +1,335 @@
+000010******************************************************************
+000020*    SUDOKUBATCH.CBL
+000030*    BATCH SUDOKU SOLVER.
+000040*
+000050*    READS A SEQUENTIAL FILE OF PUZZLE RECORDS (PUZREC.CPY --
+000060*    ONE RECORD PER PUZZLE, 81 GIVENS IN ROW-MAJOR ORDER),
+000070*    VALIDATES AND SOLVES EACH ONE, WRITES A RESULT RECORD
+000080*    (RESREC.CPY) FOR EVERY PUZZLE, LOGS EACH TO THE AUDIT
+000090*    TRAIL, PRINTS SOLVED PUZZLES TO THE HARDCOPY REPORT, AND
+000100*    PRODUCES AN END-OF-JOB SUMMARY.
+000110*
+000120*    A CHECKPOINT RECORD (CHKREC.CPY) IS REWRITTEN EVERY
+000130*    SUD-CHECKPOINT-INTERVAL RECORDS SO A LONG RUN THAT ABENDS
+000140*    OR IS CANCELLED CAN BE RESTARTED WITHOUT REPROCESSING
+000150*    PUZZLES ALREADY COMPLETED -- THE NEXT RUN AGAINST THE SAME
+000160*    INPUT FILE SKIPS FORWARD TO THE LAST CHECKPOINTED RECORD.
+000170*    ON A CLEAN END OF JOB THE CHECKPOINT IS RESET TO ZERO SO
+000180*    THE NEXT RUN STARTS FROM THE BEGINNING OF THE FILE.
+000190*
+000200*    AUTHOR.     M. CLASSEN, APPLICATIONS PROGRAMMING.
+000210*    INSTALLATION. GAMES AND UTILITIES.
+000220*    DATE-WRITTEN. 2026-08-09.
+000230*
+000240*    MODIFICATION HISTORY
+000250*    DATE       INIT  DESCRIPTION
+000260*    2026-08-09 MKC   ORIGINAL PROGRAM.  REUSES THE SAME GRID,
+000270*                     VALIDATION, SOLVER, AUDIT AND REPORT
+000280*                     COPYBOOKS AS SUDOKUGAME.CBL.
+000290******************************************************************
+000300 IDENTIFICATION DIVISION.
+000310 PROGRAM-ID. SudokuBatch.
+000320 AUTHOR. M. CLASSEN.
+000330 INSTALLATION. GAMES AND UTILITIES.
+000340 DATE-WRITTEN. 2026-08-09.
+000350 DATE-COMPILED. 2026-08-09.
+000360
+000370 ENVIRONMENT DIVISION.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT PUZZLE-INPUT-FILE ASSIGN TO "PUZIN.DAT"
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS SUD-INPUT-FILE-STATUS.
+000430
+000440     SELECT RESULT-OUTPUT-FILE ASSIGN TO "PUZOUT.DAT"
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         FILE STATUS IS SUD-OUTPUT-FILE-STATUS.
+000470
+000480     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.DAT"
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         FILE STATUS IS SUD-AUDIT-FILE-STATUS.
+000510
+000520     SELECT PRINT-REPORT-FILE ASSIGN TO "SUDORPT.DAT"
+000530         ORGANIZATION IS LINE SEQUENTIAL
+000540         FILE STATUS IS SUD-PRINT-FILE-STATUS.
+000550
+000560     SELECT CHECKPOINT-FILE ASSIGN TO "SUDCKPT.DAT"
+000570         ORGANIZATION IS LINE SEQUENTIAL
+000580         FILE STATUS IS SUD-CKPT-FILE-STATUS.
+000590
+000600 DATA DIVISION.
+000610 FILE SECTION.
+000620 FD  PUZZLE-INPUT-FILE.
+000630     COPY PUZREC.
+000640
+000650 FD  RESULT-OUTPUT-FILE.
+000660     COPY RESREC.
+000670
+000680 FD  AUDIT-LOG-FILE.
+000690     COPY AUDITLOG.
+000700
+000710 FD  PRINT-REPORT-FILE.
+000720     COPY REPRINT.
+000730
+000740 FD  CHECKPOINT-FILE.
+000750     COPY CHKREC.
+000760
+000770 WORKING-STORAGE SECTION.
+000780 COPY GRIDLAY.
+000790 COPY VALIFLDS.
+000800 COPY SOLVFLDS.
+000810 COPY AUDITFLD.
+000820 COPY PRTFLDS.
+000830
+000840 01  SUD-FILE-STATUS-FIELDS.
+000850     05  SUD-INPUT-FILE-STATUS   PIC X(02).
+000860     05  SUD-OUTPUT-FILE-STATUS  PIC X(02).
+000870     05  SUD-AUDIT-FILE-STATUS   PIC X(02).
+000880     05  SUD-PRINT-FILE-STATUS   PIC X(02).
+000890     05  SUD-CKPT-FILE-STATUS    PIC X(02).
+000900
+000910 01  SUD-BATCH-FIELDS.
+000920     05  SUD-BATCH-EOF-SW        PIC X(01) VALUE 'N'.
+000930         88  SUD-BATCH-EOF               VALUE 'Y'.
+000940     05  SUD-BATCH-REC-NUM       PIC 9(08) VALUE 0.
+000945     05  SUD-RUN-REC-COUNT       PIC 9(08) VALUE 0.
+000950     05  SUD-RESUME-FROM         PIC 9(08) VALUE 0.
+000960     05  SUD-SKIP-IDX            PIC 9(08) COMP VALUE 0.
+000970     05  SUD-FLAT-IDX            PIC 9(02) COMP.
+000980     05  SUD-SOLVED-COUNT        PIC 9(05) VALUE 0.
+000990     05  SUD-UNSOLVED-COUNT      PIC 9(05) VALUE 0.
+001000     05  SUD-INVALID-COUNT       PIC 9(05) VALUE 0.
+001010     05  SUD-INPUT-FILE-NAME     PIC X(20) VALUE "PUZIN.DAT".
+001020
+001030 01  SUD-CHECKPOINT-FIELDS.
+001040     05  SUD-CHECKPOINT-INTERVAL PIC 9(04) COMP VALUE 10.
+001050     05  SUD-CKPT-QUOT           PIC 9(08) COMP.
+001060     05  SUD-CKPT-REM            PIC 9(04) COMP.
+001070
+001080 PROCEDURE DIVISION.
+001090
+001100******************************************************************
+001110*    0000-MAINLINE
+001120******************************************************************
+001130 0000-MAINLINE.
+001140     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001150     PERFORM 2000-PROCESS-ONE-RECORD THRU 2000-EXIT
+001160         UNTIL SUD-BATCH-EOF
+001170     PERFORM 9000-END-OF-JOB THRU 9000-EXIT
+001180     PERFORM 8000-CLEAR-CHECKPOINT THRU 8000-EXIT
+001190     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+001200 0000-EXIT.
+001210     EXIT.
+001220
+001230******************************************************************
+001240*    1000-INITIALIZE
+001250******************************************************************
+001260 1000-INITIALIZE.
+001270     OPEN INPUT PUZZLE-INPUT-FILE
+001280     OPEN EXTEND RESULT-OUTPUT-FILE
+001290     IF SUD-OUTPUT-FILE-STATUS = "35"
+001300         OPEN OUTPUT RESULT-OUTPUT-FILE
+001310     END-IF
+001320     OPEN EXTEND AUDIT-LOG-FILE
+001330     IF SUD-AUDIT-FILE-STATUS = "35"
+001340         OPEN OUTPUT AUDIT-LOG-FILE
+001350     END-IF
+001360     OPEN EXTEND PRINT-REPORT-FILE
+001370     IF SUD-PRINT-FILE-STATUS = "35"
+001380         OPEN OUTPUT PRINT-REPORT-FILE
+001390     END-IF
+001400     PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT
+001410     IF SUD-RESUME-FROM > 0
+001420         DISPLAY "RESUMING BATCH RUN AFTER RECORD "
+001430             SUD-RESUME-FROM
+001440         PERFORM 1200-SKIP-RECORD THRU 1200-EXIT
+001450             VARYING SUD-SKIP-IDX FROM 1 BY 1
+001460                 UNTIL SUD-SKIP-IDX > SUD-RESUME-FROM
+001470                     OR SUD-BATCH-EOF
+001480         MOVE SUD-RESUME-FROM TO SUD-BATCH-REC-NUM
+001490     END-IF.
+001500 1000-EXIT.
+001510     EXIT.
+001520
+001530 1100-READ-CHECKPOINT.
+001540     MOVE 0 TO SUD-RESUME-FROM
+001550     OPEN INPUT CHECKPOINT-FILE
+001560     IF SUD-CKPT-FILE-STATUS = "00"
+001570         READ CHECKPOINT-FILE
+001580             AT END
+001590                 CONTINUE
+001600             NOT AT END
+001610                 IF CHK-INPUT-FILE-ID = SUD-INPUT-FILE-NAME
+001620                     MOVE CHK-LAST-RECORD-NUM TO SUD-RESUME-FROM
+001630                 END-IF
+001640         END-READ
+001650         CLOSE CHECKPOINT-FILE
+001660     END-IF.
+001670 1100-EXIT.
+001680     EXIT.
+001690
+001700 1200-SKIP-RECORD.
+001710     READ PUZZLE-INPUT-FILE
+001720         AT END
+001730             MOVE 'Y' TO SUD-BATCH-EOF-SW
+001740     END-READ.
+001750 1200-EXIT.
+001760     EXIT.
+001770
+001780******************************************************************
+001790*    2000-PROCESS-ONE-RECORD
+001800******************************************************************
+001810 2000-PROCESS-ONE-RECORD.
+001820     READ PUZZLE-INPUT-FILE
+001830         AT END
+001840             MOVE 'Y' TO SUD-BATCH-EOF-SW
+001850         NOT AT END
+001860             ADD 1 TO SUD-BATCH-REC-NUM
+001865             ADD 1 TO SUD-RUN-REC-COUNT
+001870             PERFORM 2100-WORK-ONE-PUZZLE THRU 2100-EXIT
+001880             PERFORM 2200-CHECKPOINT-IF-DUE THRU 2200-EXIT
+001890     END-READ.
+001900 2000-EXIT.
+001910     EXIT.
+001920
+001930 2100-WORK-ONE-PUZZLE.
+001940     MOVE ZEROES TO SUD-GRID
+001950     PERFORM 2110-LOAD-GRID-FROM-RECORD THRU 2110-EXIT
+001960     MOVE PUZ-ID TO SUD-PUZZLE-ID
+001970     PERFORM 7000-AUDIT-START-TIMER THRU 7000-EXIT
+001980     PERFORM 3000-VALIDATE-GRID THRU 3000-EXIT
+001990     IF SUD-GRID-NOT-VALID
+002000         MOVE 'N' TO SUD-IS-SOLVED
+002010         MOVE 'INVALID' TO SUD-DIFFICULTY
+002015         MOVE 0 TO SUD-GUESS-COUNT
+002017         MOVE 0 TO SUD-BACKTRACK-COUNT
+002020         ADD 1 TO SUD-INVALID-COUNT
+002030         DISPLAY "PUZZLE " PUZ-ID " REJECTED -- " SUD-VALID-MSG
+002040     ELSE
+002050         PERFORM 4000-SOLVE-SUDOKU THRU 4000-EXIT
+002060         IF SUD-SOLVED
+002070             ADD 1 TO SUD-SOLVED-COUNT
+002080         ELSE
+002090             ADD 1 TO SUD-UNSOLVED-COUNT
+002100         END-IF
+002110     END-IF
+002120     PERFORM 2120-BUILD-RESULT-RECORD THRU 2120-EXIT
+002130     WRITE RES-OUTPUT-RECORD
+002140     MOVE PUZ-ID TO AUDIT-PUZZLE-ID
+002150     MOVE "BATCH" TO AUDIT-SOURCE
+002160     MOVE SUD-IS-SOLVED TO AUDIT-IS-SOLVED
+002170     MOVE SUD-DIFFICULTY TO AUDIT-DIFFICULTY
+002180     PERFORM 7100-AUDIT-WRITE-RECORD THRU 7100-EXIT
+002190     IF SUD-SOLVED
+002200         PERFORM 2600-PRINT-SOLVED-GRID THRU 2600-EXIT
+002210     END-IF.
+002220 2100-EXIT.
+002230     EXIT.
+002240
+002250 2110-LOAD-GRID-FROM-RECORD.
+002260     PERFORM 2111-LOAD-GRID-ROW THRU 2111-EXIT
+002270         VARYING SUD-R FROM 1 BY 1 UNTIL SUD-R > 9.
+002280 2110-EXIT.
+002290     EXIT.
+002300
+002310 2111-LOAD-GRID-ROW.
+002320     PERFORM 2112-LOAD-GRID-CELL THRU 2112-EXIT
+002330         VARYING SUD-C FROM 1 BY 1 UNTIL SUD-C > 9.
+002340 2111-EXIT.
+002350     EXIT.
+002360
+002370 2112-LOAD-GRID-CELL.
+002380     COMPUTE SUD-FLAT-IDX = (SUD-R - 1) * 9 + SUD-C
+002390     MOVE PUZ-CELL(SUD-FLAT-IDX) TO SUD-CELL(SUD-R, SUD-C).
+002400 2112-EXIT.
+002410     EXIT.
+002420
+002430 2120-BUILD-RESULT-RECORD.
+002440     MOVE PUZ-ID TO RES-ID
+002450     MOVE SUD-IS-SOLVED TO RES-IS-SOLVED
+002460     MOVE SUD-DIFFICULTY TO RES-DIFFICULTY
+002470     MOVE SUD-GUESS-COUNT TO RES-GUESS-COUNT
+002480     MOVE SUD-BACKTRACK-COUNT TO RES-BACKTRACK-COUNT
+002490     PERFORM 2130-STORE-RESULT-ROW THRU 2130-EXIT
+002500         VARYING SUD-R FROM 1 BY 1 UNTIL SUD-R > 9.
+002510 2120-EXIT.
+002520     EXIT.
+002530
+002540 2130-STORE-RESULT-ROW.
+002550     PERFORM 2131-STORE-ONE-CELL THRU 2131-EXIT
+002560         VARYING SUD-C FROM 1 BY 1 UNTIL SUD-C > 9.
+002570 2130-EXIT.
+002580     EXIT.
+002590
+002600 2131-STORE-ONE-CELL.
+002610     COMPUTE SUD-FLAT-IDX = (SUD-R - 1) * 9 + SUD-C
+002620     MOVE SUD-CELL(SUD-R, SUD-C) TO RES-CELL(SUD-FLAT-IDX).
+002630 2131-EXIT.
+002640     EXIT.
+002650
+002660******************************************************************
+002670*    2200-CHECKPOINT-IF-DUE
+002680******************************************************************
+002690 2200-CHECKPOINT-IF-DUE.
+002700     DIVIDE SUD-BATCH-REC-NUM BY SUD-CHECKPOINT-INTERVAL
+002710         GIVING SUD-CKPT-QUOT REMAINDER SUD-CKPT-REM
+002720     IF SUD-CKPT-REM = 0
+002730         PERFORM 8100-WRITE-CHECKPOINT THRU 8100-EXIT
+002740     END-IF.
+002750 2200-EXIT.
+002760     EXIT.
+002770
+002780******************************************************************
+002790*    8000-CLEAR-CHECKPOINT / 8100-WRITE-CHECKPOINT
+002800*    THE CHECKPOINT FILE IS A SINGLE REWRITTEN RECORD, NOT AN
+002810*    APPENDED LOG -- EACH WRITE REPLACES THE PRIOR CHECKPOINT.
+002820******************************************************************
+002830 8000-CLEAR-CHECKPOINT.
+002840     MOVE 0 TO SUD-BATCH-REC-NUM
+002850     PERFORM 8100-WRITE-CHECKPOINT THRU 8100-EXIT.
+002860 8000-EXIT.
+002870     EXIT.
+002880
+002890 8100-WRITE-CHECKPOINT.
+002900     MOVE SUD-INPUT-FILE-NAME TO CHK-INPUT-FILE-ID
+002910     MOVE SUD-BATCH-REC-NUM TO CHK-LAST-RECORD-NUM
+002920     OPEN OUTPUT CHECKPOINT-FILE
+002930     WRITE CHECKPOINT-RECORD
+002940     CLOSE CHECKPOINT-FILE.
+002950 8100-EXIT.
+002960     EXIT.
+002970
+002980******************************************************************
+002990*    9000-END-OF-JOB
+003000******************************************************************
+003010 9000-END-OF-JOB.
+003020     DISPLAY " ".
+003030     DISPLAY "====================================".
+003040     DISPLAY "END OF JOB BATCH REPORT".
+003050     DISPLAY "RECORDS PROCESSED THIS RUN: "
+003060         SUD-RUN-REC-COUNT.
+003065     DISPLAY "RECORDS ON FILE THROUGH THIS RUN: "
+003066         SUD-BATCH-REC-NUM.
+003070     DISPLAY "PUZZLES SOLVED         : " SUD-SOLVED-COUNT.
+003080     DISPLAY "PUZZLES UNSOLVED       : " SUD-UNSOLVED-COUNT.
+003090     DISPLAY "PUZZLES REJECTED (BAD) : " SUD-INVALID-COUNT.
+003100     DISPLAY "====================================".
+003110 9000-EXIT.
+003120     EXIT.
+003130
+003140******************************************************************
+003150*    9999-TERMINATE
+003160******************************************************************
+003170 9999-TERMINATE.
+003180     CLOSE PUZZLE-INPUT-FILE
+003190     CLOSE RESULT-OUTPUT-FILE
+003200     CLOSE AUDIT-LOG-FILE
+003210     CLOSE PRINT-REPORT-FILE
+003220     STOP RUN.
+003230 9999-EXIT.
+003240     EXIT.
+003250
+003260     COPY VALIGRID.
+003270     COPY SOLVGRID.
+003280     COPY AUDITWRT.
+003290     COPY PRTGRID.
