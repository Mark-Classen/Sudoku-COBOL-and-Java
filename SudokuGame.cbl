@@ -1,59 +1,336 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SudokuGame.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  Grid.
-           05  Row OCCURS 9 TIMES.
-               10  Cell OCCURS 9 TIMES PIC 9.
-
-       01  Counter         PIC 9(2) VALUE 0.
-       01  Num             PIC 9 VALUE 0.
-       01  Is-Solved       PIC X VALUE 'N'.
-
-       PROCEDURE DIVISION.
-      *> cobol-lint CL002 main-procedure
-       MAIN-PROCEDURE.
-           PERFORM INITIALIZE-GRID
-           PERFORM DISPLAY-GRID
-           PERFORM SOLVE-SUDOKU
-           STOP RUN.
-
-       INITIALIZE-GRID.
-           MOVE ZEROES TO Grid.
-
-           * Fill the grid with random numbers for demonstration
-           PERFORM VARYING Row FROM 1 BY 1 UNTIL Row > 9
-               PERFORM VARYING Cell FROM 1 BY 1 UNTIL Cell > 9
-                   COMPUTE Num = FUNCTION RANDOM(1,9)
-                   MOVE Num TO Grid(Row, Cell)
-               END-PERFORM
-           END-PERFORM.
-
-       DISPLAY-GRID.
-           DISPLAY "Sudoku Grid:".
-           PERFORM VARYING Row FROM 1 BY 1 UNTIL Row > 9
-               PERFORM VARYING Cell FROM 1 BY 1 UNTIL Cell > 9
-                   IF (Cell = 1 OR Cell = 4 OR Cell = 7) AND Row > 1 THEN
-                       DISPLAY " | " WITH NO ADVANCING
-                   END-IF
-                   DISPLAY Grid(Row, Cell) WITH NO ADVANCING
-                   IF Cell = 9 THEN
-                       DISPLAY ""   * New line after last column
-                   ELSE IF (Cell MOD 3 = 0) THEN
-                       DISPLAY " | " WITH NO ADVANCING
-                   END-IF
-               END-PERFORM
-
-               IF (Row MOD 3 = 0) AND Row < SIZE THEN
-                   DISPLAY ""   * New line after every third row
-                   DISPLAY "---------------------"   * Separator line between blocks
-               ELSE 
-                   DISPLAY ""   * New line after each row if not a separator row
-               END-IF
-           END-PERFORM.
-
-       SOLVE-SUDOKU.
-           * Implement backtracking logic here (not included in this example)
-           DISPLAY "Solving Sudoku is not implemented yet.".
-
+000010******************************************************************
+000020*    SUDOKUGAME.CBL
+000030*    INTERACTIVE SUDOKU GAME.
+000040*
+000050*    LETS AN OPERATOR EITHER GENERATE A RANDOM PUZZLE AT A
+000060*    CHOSEN DIFFICULTY OR KEY IN THE 81 GIVENS OF A PUZZLE FROM
+000070*    A BOOK OR NEWSPAPER, THEN VALIDATES, SOLVES, RATES THE
+000080*    DIFFICULTY OF AND DISPLAYS THE RESULT.  EVERY PUZZLE WORKED
+000090*    IS APPENDED TO THE AUDIT TRAIL AND, IF SOLVED, TO THE
+000100*    HARDCOPY REPORT FILE.  A SOLVED/UNSOLVED SUMMARY IS SHOWN
+000110*    WHEN THE OPERATOR QUITS.
+000120*
+000130*    AUTHOR.     M. CLASSEN, APPLICATIONS PROGRAMMING.
+000140*    INSTALLATION. GAMES AND UTILITIES.
+000150*    DATE-WRITTEN. 2026-08-09.
+000160*
+000170*    MODIFICATION HISTORY
+000180*    DATE       INIT  DESCRIPTION
+000190*    2026-08-09 MKC   REWRITTEN FROM THE ORIGINAL STUB, WHICH DID
+000200*                     NOT COMPILE (MISMATCHED SUBSCRIPTS/LOOP
+000210*                     CONTROLS, A TWO-ARGUMENT FUNCTION RANDOM,
+000220*                     BARE MOD, AND NO SOLVER).  ADDED A REAL
+000230*                     BACKTRACKING SOLVER, A UNIQUE-SOLUTION
+000240*                     PUZZLE GENERATOR WITH SELECTABLE DIFFICULTY,
+000250*                     GRID VALIDATION, DIFFICULTY RATING, A
+000260*                     MANUAL KEY-IN MODE, AN AUDIT TRAIL, A
+000270*                     HARDCOPY REPORT AND AN END-OF-RUN SUMMARY.
+000280*                     THE GRID LAYOUT, SOLVER, GENERATOR AND
+000290*                     VALIDATOR NOW LIVE IN SHARED COPYBOOKS SO
+000300*                     THE BATCH PROGRAM CAN REUSE THEM.
+000310******************************************************************
+000320 IDENTIFICATION DIVISION.
+000330 PROGRAM-ID. SudokuGame.
+000340 AUTHOR. M. CLASSEN.
+000350 INSTALLATION. GAMES AND UTILITIES.
+000360 DATE-WRITTEN. 2026-08-09.
+000370 DATE-COMPILED. 2026-08-09.
+000380
+000390 ENVIRONMENT DIVISION.
+000400 INPUT-OUTPUT SECTION.
+000410 FILE-CONTROL.
+000420     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.DAT"
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS SUD-AUDIT-FILE-STATUS.
+000450
+000460     SELECT PRINT-REPORT-FILE ASSIGN TO "SUDORPT.DAT"
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS SUD-PRINT-FILE-STATUS.
+000490
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520 FD  AUDIT-LOG-FILE.
+000530     COPY AUDITLOG.
+000540
+000550 FD  PRINT-REPORT-FILE.
+000560     COPY REPRINT.
+000570
+000580 WORKING-STORAGE SECTION.
+000590 COPY GRIDLAY.
+000600 COPY VALIFLDS.
+000610 COPY SOLVFLDS.
+000620 COPY GENFLDS.
+000630 COPY AUDITFLD.
+000640 COPY PRTFLDS.
+000650
+000660 01  SUD-FILE-STATUS-FIELDS.
+000670     05  SUD-AUDIT-FILE-STATUS  PIC X(02).
+000680     05  SUD-PRINT-FILE-STATUS  PIC X(02).
+000690
+000700 01  SUD-GAME-FIELDS.
+000710     05  SUD-CONTINUE-SW         PIC X(01) VALUE 'Y'.
+000720         88  SUD-CONTINUE-RUN            VALUE 'Y'.
+000730     05  SUD-MENU-CHOICE         PIC 9(01) VALUE 0.
+000740     05  SUD-DIFF-CHOICE         PIC 9(01) VALUE 0.
+000750     05  SUD-PUZZLE-SEQ          PIC 9(04) VALUE 0.
+000760     05  SUD-ROW-INPUT           PIC 9(09) VALUE 0.
+000770     05  SUD-SOLVED-COUNT        PIC 9(05) VALUE 0.
+000780     05  SUD-UNSOLVED-COUNT      PIC 9(05) VALUE 0.
+000785     05  SUD-INVALID-COUNT       PIC 9(05) VALUE 0.
+000790     05  SUD-DISP-GUESSES        PIC ZZZZ9.
+000800     05  SUD-DISP-BACKTRACKS     PIC ZZZZ9.
+000805     05  SUD-DISP-GIVENS         PIC Z9.
+000807     05  SUD-DISP-ROW            PIC 9.
+000810
+000840 PROCEDURE DIVISION.
+000850
+000860******************************************************************
+000870*    0000-MAINLINE
+000880******************************************************************
+000890 0000-MAINLINE.
+000900     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000910     PERFORM 2000-MENU-LOOP THRU 2000-EXIT
+000920         UNTIL NOT SUD-CONTINUE-RUN
+000930     PERFORM 9000-END-OF-RUN THRU 9000-EXIT
+000940     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+000950 0000-EXIT.
+000960     EXIT.
+000970
+000980******************************************************************
+000990*    1000-INITIALIZE
+001000******************************************************************
+001010 1000-INITIALIZE.
+001020     OPEN EXTEND AUDIT-LOG-FILE
+001030     IF SUD-AUDIT-FILE-STATUS = "35"
+001040         OPEN OUTPUT AUDIT-LOG-FILE
+001050     END-IF
+001060     OPEN EXTEND PRINT-REPORT-FILE
+001070     IF SUD-PRINT-FILE-STATUS = "35"
+001080         OPEN OUTPUT PRINT-REPORT-FILE
+001090     END-IF
+001100     PERFORM 6050-SEED-RANDOM THRU 6050-EXIT.
+001110 1000-EXIT.
+001120     EXIT.
+001130
+001140******************************************************************
+001150*    2000-MENU-LOOP
+001160******************************************************************
+001170 2000-MENU-LOOP.
+001180     PERFORM 2100-DISPLAY-MENU THRU 2100-EXIT
+001190     ACCEPT SUD-MENU-CHOICE
+001200     EVALUATE SUD-MENU-CHOICE
+001210         WHEN 1
+001220             PERFORM 2200-RUN-RANDOM-PUZZLE THRU 2200-EXIT
+001230         WHEN 2
+001240             PERFORM 2300-RUN-MANUAL-PUZZLE THRU 2300-EXIT
+001250         WHEN 3
+001260             MOVE 'N' TO SUD-CONTINUE-SW
+001270         WHEN OTHER
+001280             DISPLAY "INVALID CHOICE -- PLEASE ENTER 1, 2 OR 3."
+001290     END-EVALUATE.
+001300 2000-EXIT.
+001310     EXIT.
+001320
+001330 2100-DISPLAY-MENU.
+001340     DISPLAY " ".
+001350     DISPLAY "===== SUDOKU =====".
+001360     DISPLAY "1. GENERATE A RANDOM PUZZLE".
+001370     DISPLAY "2. KEY IN A PUZZLE".
+001380     DISPLAY "3. QUIT".
+001390     DISPLAY "ENTER CHOICE: " WITH NO ADVANCING.
+001400 2100-EXIT.
+001410     EXIT.
+001420
+001430******************************************************************
+001440*    2200-RUN-RANDOM-PUZZLE
+001450******************************************************************
+001460 2200-RUN-RANDOM-PUZZLE.
+001470     PERFORM 2210-CHOOSE-DIFFICULTY THRU 2210-EXIT
+001480     ADD 1 TO SUD-PUZZLE-SEQ
+001490     STRING "RND" SUD-PUZZLE-SEQ DELIMITED BY SIZE
+001500         INTO SUD-PUZZLE-ID
+001510     PERFORM 7000-AUDIT-START-TIMER THRU 7000-EXIT
+001520     PERFORM 6000-GENERATE-PUZZLE THRU 6000-EXIT
+001525     MOVE SUD-GIVEN-COUNT TO SUD-DISP-GIVENS
+001530     DISPLAY "GENERATED PUZZLE " SUD-PUZZLE-ID
+001540         " WITH " SUD-DISP-GIVENS " GIVENS."
+001550     PERFORM 2400-VALIDATE-DISPLAY-SOLVE THRU 2400-EXIT.
+001560 2200-EXIT.
+001570     EXIT.
+001580
+001590 2210-CHOOSE-DIFFICULTY.
+001600     DISPLAY " ".
+001610     DISPLAY "SELECT DIFFICULTY:".
+001620     DISPLAY "  1. EASY    (45 GIVENS)".
+001630     DISPLAY "  2. MEDIUM  (36 GIVENS)".
+001640     DISPLAY "  3. HARD    (30 GIVENS)".
+001650     DISPLAY "  4. EXPERT  (24 GIVENS)".
+001660     DISPLAY "ENTER CHOICE: " WITH NO ADVANCING.
+001670     ACCEPT SUD-DIFF-CHOICE
+001680     EVALUATE SUD-DIFF-CHOICE
+001690         WHEN 1  MOVE 45 TO SUD-CLUE-TARGET
+001700         WHEN 2  MOVE 36 TO SUD-CLUE-TARGET
+001710         WHEN 3  MOVE 30 TO SUD-CLUE-TARGET
+001720         WHEN 4  MOVE 24 TO SUD-CLUE-TARGET
+001730         WHEN OTHER
+001740             DISPLAY "INVALID CHOICE -- DEFAULTING TO MEDIUM."
+001750             MOVE 36 TO SUD-CLUE-TARGET
+001760     END-EVALUATE.
+001770 2210-EXIT.
+001780     EXIT.
+001790
+001800******************************************************************
+001810*    2300-RUN-MANUAL-PUZZLE
+001820******************************************************************
+001830 2300-RUN-MANUAL-PUZZLE.
+001840     MOVE ZEROES TO SUD-GRID
+001850     DISPLAY " ".
+001860     DISPLAY "KEY IN EACH ROW AS 9 DIGITS, LEFT TO RIGHT,".
+001870     DISPLAY "USING 0 FOR A BLANK CELL, THEN PRESS ENTER.".
+001880     PERFORM 2310-ACCEPT-ROW THRU 2310-EXIT
+001890         VARYING SUD-R FROM 1 BY 1 UNTIL SUD-R > 9
+001900     ADD 1 TO SUD-PUZZLE-SEQ
+001910     STRING "MAN" SUD-PUZZLE-SEQ DELIMITED BY SIZE
+001920         INTO SUD-PUZZLE-ID
+001930     PERFORM 7000-AUDIT-START-TIMER THRU 7000-EXIT
+001940     PERFORM 2400-VALIDATE-DISPLAY-SOLVE THRU 2400-EXIT.
+001950 2300-EXIT.
+001960     EXIT.
+001970
+001980 2310-ACCEPT-ROW.
+001985     MOVE SUD-R TO SUD-DISP-ROW
+001990     DISPLAY "ROW " SUD-DISP-ROW ": " WITH NO ADVANCING
+002000     ACCEPT SUD-ROW-INPUT
+002010     PERFORM 2320-DECOMPOSE-ROW THRU 2320-EXIT
+002020         VARYING SUD-C FROM 1 BY 1 UNTIL SUD-C > 9.
+002030 2310-EXIT.
+002040     EXIT.
+002050
+002060 2320-DECOMPOSE-ROW.
+002070     MOVE SUD-ROW-INPUT(SUD-C:1) TO SUD-CELL(SUD-R, SUD-C).
+002080 2320-EXIT.
+002090     EXIT.
+002100
+002110******************************************************************
+002120*    2400-VALIDATE-DISPLAY-SOLVE
+002130*    SHARED BY BOTH THE RANDOM AND THE MANUAL PATH ONCE SUD-GRID
+002140*    HOLDS THE GIVENS -- VALIDATES, SOLVES, DISPLAYS, LOGS.
+002150******************************************************************
+002160 2400-VALIDATE-DISPLAY-SOLVE.
+002170     DISPLAY "PUZZLE AS ENTERED:"
+002180     PERFORM 2500-DISPLAY-GRID THRU 2500-EXIT
+002190     PERFORM 3000-VALIDATE-GRID THRU 3000-EXIT
+002200     IF SUD-GRID-NOT-VALID
+002210         DISPLAY "PUZZLE REJECTED -- " SUD-VALID-MSG
+002220         MOVE 'N' TO SUD-IS-SOLVED
+002230         MOVE 'INVALID' TO SUD-DIFFICULTY
+002240     ELSE
+002250         PERFORM 4000-SOLVE-SUDOKU THRU 4000-EXIT
+002260         PERFORM 2420-DISPLAY-RESULT THRU 2420-EXIT
+002270     END-IF
+002280     PERFORM 2430-UPDATE-COUNTERS THRU 2430-EXIT
+002290     PERFORM 2440-LOG-AUDIT THRU 2440-EXIT.
+002300 2400-EXIT.
+002310     EXIT.
+002320
+002330 2420-DISPLAY-RESULT.
+002340     IF SUD-SOLVED
+002350         DISPLAY "SOLVED GRID:"
+002360         PERFORM 2500-DISPLAY-GRID THRU 2500-EXIT
+002370         MOVE SUD-GUESS-COUNT TO SUD-DISP-GUESSES
+002380         MOVE SUD-BACKTRACK-COUNT TO SUD-DISP-BACKTRACKS
+002390         DISPLAY "DIFFICULTY: " SUD-DIFFICULTY
+002400         DISPLAY "GUESSES MADE: " SUD-DISP-GUESSES
+002410         DISPLAY "BACKTRACKS TAKEN: " SUD-DISP-BACKTRACKS
+002420         PERFORM 2600-PRINT-SOLVED-GRID THRU 2600-EXIT
+002430     ELSE
+002440         DISPLAY "THIS PUZZLE COULD NOT BE SOLVED."
+002450     END-IF.
+002460 2420-EXIT.
+002470     EXIT.
+002480
+002490 2430-UPDATE-COUNTERS.
+002500     IF SUD-GRID-NOT-VALID
+002505         ADD 1 TO SUD-INVALID-COUNT
+002510     ELSE
+002515         IF SUD-SOLVED
+002520             ADD 1 TO SUD-SOLVED-COUNT
+002525         ELSE
+002530             ADD 1 TO SUD-UNSOLVED-COUNT
+002535         END-IF
+002540     END-IF.
+002550 2430-EXIT.
+002560     EXIT.
+002570
+002580 2440-LOG-AUDIT.
+002590     MOVE SUD-PUZZLE-ID TO AUDIT-PUZZLE-ID
+002600     MOVE "GAME" TO AUDIT-SOURCE
+002610     MOVE SUD-IS-SOLVED TO AUDIT-IS-SOLVED
+002620     MOVE SUD-DIFFICULTY TO AUDIT-DIFFICULTY
+002630     PERFORM 7100-AUDIT-WRITE-RECORD THRU 7100-EXIT.
+002640 2440-EXIT.
+002650     EXIT.
+002660
+002670******************************************************************
+002680*    2500-DISPLAY-GRID
+002690*    INTERACTIVE SCREEN FORMAT.  BLANK CELLS SHOW AS A PERIOD SO
+002700*    GIVENS AND UNKNOWNS ARE EASY TO TELL APART ON THE PUZZLE
+002710*    BEFORE IT IS SOLVED.
+002720******************************************************************
+002730 2500-DISPLAY-GRID.
+002740     PERFORM 2510-DISPLAY-GRID-ROW THRU 2510-EXIT
+002750         VARYING SUD-R FROM 1 BY 1 UNTIL SUD-R > 9.
+002760 2500-EXIT.
+002770     EXIT.
+002780
+002790 2510-DISPLAY-GRID-ROW.
+002800     PERFORM 2520-DISPLAY-GRID-CELL THRU 2520-EXIT
+002810         VARYING SUD-C FROM 1 BY 1 UNTIL SUD-C > 9
+002820     DISPLAY " "
+002830     IF SUD-R = 3 OR SUD-R = 6
+002840         DISPLAY "---------------------"
+002850     END-IF.
+002860 2510-EXIT.
+002870     EXIT.
+002880
+002890 2520-DISPLAY-GRID-CELL.
+002900     IF SUD-C = 4 OR SUD-C = 7
+002910         DISPLAY "| " WITH NO ADVANCING
+002920     END-IF
+002930     IF SUD-CELL(SUD-R, SUD-C) = 0
+002940         DISPLAY ". " WITH NO ADVANCING
+002950     ELSE
+002960         DISPLAY SUD-CELL(SUD-R, SUD-C) " " WITH NO ADVANCING
+002970     END-IF.
+002980 2520-EXIT.
+002990     EXIT.
+003000
+003370******************************************************************
+003380*    9000-END-OF-RUN
+003390******************************************************************
+003400 9000-END-OF-RUN.
+003410     DISPLAY " ".
+003420     DISPLAY "==================================".
+003430     DISPLAY "END OF RUN SUMMARY".
+003440     DISPLAY "PUZZLES SOLVED  : " SUD-SOLVED-COUNT.
+003450     DISPLAY "PUZZLES UNSOLVED: " SUD-UNSOLVED-COUNT.
+003455     DISPLAY "PUZZLES REJECTED: " SUD-INVALID-COUNT.
+003460     DISPLAY "==================================".
+003470 9000-EXIT.
+003480     EXIT.
+003490
+003500******************************************************************
+003510*    9999-TERMINATE
+003520******************************************************************
+003530 9999-TERMINATE.
+003540     CLOSE AUDIT-LOG-FILE
+003550     CLOSE PRINT-REPORT-FILE
+003560     STOP RUN.
+003570 9999-EXIT.
+003580     EXIT.
+003590
+003600     COPY VALIGRID.
+003610     COPY SOLVGRID.
+003620     COPY GENGRID.
+003630     COPY AUDITWRT.
+003640     COPY PRTGRID.
